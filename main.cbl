@@ -1,41 +1,870 @@
        identification division.
        program-id. pythagore.
-       
+
+       environment division.
+       input-output section.
+       file-control.
+           select batch_file assign to "BATCHIN.DAT"
+               organization is line sequential
+               file status is batch_status.
+           select history_file assign to history_filename
+               organization is line sequential
+               file status is history_status.
+           select report_file assign to "PYTHRPT.DAT"
+               organization is line sequential
+               file status is report_status.
+           select reference_file assign to "PYTHREF.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is ref_key
+               file status is ref_status.
+           select export_file assign to "PYTHEXP.DAT"
+               organization is line sequential
+               file status is export_status.
+           select restart_file assign to "PYTHRST.DAT"
+               organization is line sequential
+               file status is restart_status.
+
        data division.
+       file section.
+       fd  batch_file.
+       01  batch_record.
+           05 batch_rec_a pic 999.
+           05 batch_rec_b pic 999.
+
+       fd  history_file.
+       01  history_record.
+           05 hist_date pic 9(8).
+           05 filler pic x value space.
+           05 hist_time pic 9(6).
+           05 filler pic x value space.
+           05 hist_a pic 999.
+           05 filler pic x value space.
+           05 hist_b pic 999.
+           05 filler pic x value space.
+           05 hist_c pic 999.
+           05 filler pic x value space.
+           05 hist_status pic x.
+
+       fd  report_file.
+       01  report_line pic x(60).
+
+       fd  reference_file.
+       01  reference_record.
+           05 ref_key.
+               10 ref_a pic 999.
+               10 ref_b pic 999.
+           05 ref_c pic 999.
+
+       fd  export_file.
+       01  export_record.
+           05 exp_a pic 999.
+           05 filler pic x value space.
+           05 exp_b pic 999.
+           05 filler pic x value space.
+           05 exp_c pic 999.
+           05 filler pic x value space.
+           05 exp_status pic x.
+
+       fd  restart_file.
+       01  restart_record.
+           05 restart_count pic 9(6).
+           05 restart_rpt_count pic 9(6).
+           05 restart_rpt_total pic 9(9).
+           05 restart_batch_count pic 9(6).
+
        working-storage section.
            77 a pic 999.
            77 b pic 999.
            77 c pic 999.
-       
+
+           77 mode_choice pic 9.
+           77 batch_eof pic x value "n".
+           77 batch_status pic xx.
+
+           77 c_raw pic 9(4)v9(4).
+           77 c_overflow pic x value "n".
+           77 triangle_flag pic x value space.
+           77 unknown_side pic 9.
+           77 solve_invalid pic x value "n".
+           77 unknown_invalid pic x value "n".
+
+           77 ref_status pic xx.
+           77 ref_found pic x value "n".
+           77 ref_available pic x value "n".
+           77 maint_action pic 9.
+           77 maint_done pic x value "n".
+
+           77 a_ok pic x value "n".
+           77 b_ok pic x value "n".
+           77 c_ok pic x value "n".
+           77 mode_ok pic x value "n".
+           77 unknown_ok pic x value "n".
+           77 maint_ok pic x value "n".
+
+           77 export_flag pic x value "n".
+           77 export_ok pic x value "n".
+           77 export_status pic xx.
+
+           77 restart_status pic xx.
+           77 restart_checkpoint pic 9(6) value zero.
+           77 restart_resume pic x value "n".
+           77 restart_resume_ok pic x value "n".
+           77 restart_interval pic 9(4) value 10.
+           77 batch_processed pic 9(6) value zero.
+
+           77 history_filename pic x(20).
+           77 history_status pic xx.
+
+           77 report_status pic xx.
+           77 report_line_count pic 9(4) value zero.
+           77 report_page_size pic 9(4) value 20.
+           77 report_page pic 9(4) value zero.
+           77 report_count pic 9(6) value zero.
+           77 report_total pic 9(9) value zero.
+           77 restart_saved_count pic 9(6) value zero.
+           77 restart_saved_total pic 9(9) value zero.
+           77 restart_saved_batch_count pic 9(6) value zero.
+           77 batch_total_count pic 9(6) value zero.
+           77 rpt_c_num pic zzz9.
+           01 report_detail_line.
+               05 filler pic x(4) value "a = ".
+               05 rpt_a pic zz9.
+               05 filler pic x(6) value "  b = ".
+               05 rpt_b pic zz9.
+               05 filler pic x(6) value "  c = ".
+               05 rpt_c pic x(10).
+               05 filler pic x(3) value "   ".
+               05 rpt_flag pic x(10).
+
        screen section.
 
            1 clean_screen.
                2 blank screen.
 
+           1 ask_mode.
+               2 line 1 col 1 value
+                   "mode (1=single,2=batch,3=solve,4=ref) = ".
+               2 pic 9 to mode_choice required.
+
+           1 ask_unknown.
+               2 line 1 col 1 value "unknown side (1=a,2=b,3=c) = ".
+               2 pic 9 to unknown_side required.
+
+           1 ask_maint_mode.
+               2 line 1 col 1 value
+                   "action (1=add,2=change,3=del,4=done) = ".
+               2 pic 9 to maint_action required.
+
+           1 ask_export.
+               2 line 1 col 1 value "export results? (y/n) = ".
+               2 pic x to export_flag required.
+
+           1 ask_restart.
+               2 line 1 col 1 value
+                   "resume previous batch run? (y/n) = ".
+               2 pic x to restart_resume required.
+
+           1 ask_msg_999.
+               2 line 10 col 1 erase eol value
+                   "value required, 0-999".
+
+           1 ask_msg_yn.
+               2 line 10 col 1 erase eol value
+                   "value required, enter y or n".
+
+           1 ask_msg_mode.
+               2 line 10 col 1 erase eol value
+                   "value required, enter 1-4".
+
+           1 ask_msg_unknown.
+               2 line 10 col 1 erase eol value
+                   "value required, enter 1-3".
+
+           1 ask_msg_maint.
+               2 line 10 col 1 erase eol value
+                   "value required, enter 1-4".
+
+           1 ask_msg_clear.
+               2 line 10 col 1 erase eol value " ".
+
            1 ask_a.
                2 line 1 col 1 value "enter a = ".
                2 pic 999 to a required.
 
            1 ask_b.
                2 line 2 col 1 value "enter b = ".
-               2 pic 999 to b required.   
-                                                   
+               2 pic 999 to b required.
+
+           1 ask_c.
+               2 line 3 col 1 value "enter c = ".
+               2 pic 999 to c required.
+
 
        procedure division.
 
+           perform init_program.
+           display clean_screen.
+           perform accept_mode.
+
+           evaluate mode_choice
+               when 1
+                   perform run_interactive
+               when 2
+                   perform run_batch
+               when 3
+                   perform run_solve_missing
+               when 4
+                   perform run_maintain_reference
+               when other
+                   display clean_screen
+                   display "invalid mode, exiting"
+           end-evaluate.
+
+           stop run.
+
+       init_program.
            initialize a.
            initialize b.
            initialize c.
+           initialize mode_choice.
+
+       accept_mode.
+           move "n" to mode_ok.
+           perform until mode_ok = "y"
+               display ask_mode
+               accept ask_mode
+                   on exception
+                       display ask_msg_mode
+                   not on exception
+                       display ask_msg_clear
+                       move "y" to mode_ok
+               end-accept
+           end-perform.
+
+       accept_unknown.
+           move "n" to unknown_ok.
+           perform until unknown_ok = "y"
+               display ask_unknown
+               accept ask_unknown
+                   on exception
+                       display ask_msg_unknown
+                   not on exception
+                       display ask_msg_clear
+                       move "y" to unknown_ok
+               end-accept
+           end-perform.
+
+       accept_maint_action.
+           move "n" to maint_ok.
+           perform until maint_ok = "y"
+               display ask_maint_mode
+               accept ask_maint_mode
+                   on exception
+                       display ask_msg_maint
+                   not on exception
+                       display ask_msg_clear
+                       move "y" to maint_ok
+               end-accept
+           end-perform.
+
+       accept_export.
+           move "n" to export_ok.
+           perform until export_ok = "y"
+               display ask_export
+               accept ask_export
+                   on exception
+                       display ask_msg_yn
+                   not on exception
+                       display ask_msg_clear
+                       move "y" to export_ok
+               end-accept
+           end-perform.
+
+       write_export.
+           if export_flag = "y"
+               move a to exp_a
+               move b to exp_b
+               if c_overflow = "y"
+                   move zero to exp_c
+                   move "o" to exp_status
+               else
+                   move c to exp_c
+                   move space to exp_status
+               end-if
+
+               open extend export_file
+               if export_status = "35"
+                   open output export_file
+                   close export_file
+                   open extend export_file
+               end-if
+               write export_record
+               close export_file
+           end-if.
+
+       accept_restart.
+           move "n" to restart_resume_ok.
+           perform until restart_resume_ok = "y"
+               display ask_restart
+               accept ask_restart
+                   on exception
+                       display ask_msg_yn
+                   not on exception
+                       display ask_msg_clear
+                       move "y" to restart_resume_ok
+               end-accept
+           end-perform.
+
+       check_restart.
+           move zero to restart_checkpoint.
+           move zero to restart_saved_count.
+           move zero to restart_saved_total.
+           move zero to restart_saved_batch_count.
+
+           open input restart_file.
+           if restart_status = "00"
+               read restart_file
+                   at end
+                       continue
+                   not at end
+                       move restart_count to restart_checkpoint
+                       move restart_rpt_count to restart_saved_count
+                       move restart_rpt_total to restart_saved_total
+                       move restart_batch_count
+                           to restart_saved_batch_count
+               end-read
+               close restart_file
+           end-if.
+
+           if restart_checkpoint > 0
+               if restart_saved_batch_count not = batch_total_count
+                   display "checkpoint does not match this batch "
+                       "file, starting fresh"
+                   move zero to restart_checkpoint
+                   move zero to restart_saved_count
+                   move zero to restart_saved_total
+                   move zero to batch_processed
+                   move zero to report_count
+                   move zero to report_total
+                   perform write_checkpoint
+               else
+                   display "checkpoint found, "
+                       restart_checkpoint " records already done"
+                   perform accept_restart
+                   if restart_resume not = "y"
+                       move zero to restart_checkpoint
+                       move zero to restart_saved_count
+                       move zero to restart_saved_total
+                       move zero to batch_processed
+                       move zero to report_count
+                       move zero to report_total
+                       perform write_checkpoint
+                   end-if
+               end-if
+           end-if.
+
+       count_batch_records.
+           move zero to batch_total_count.
+           move "n" to batch_eof.
+           perform until batch_eof = "y"
+               read batch_file
+                   at end
+                       move "y" to batch_eof
+                   not at end
+                       add 1 to batch_total_count
+               end-read
+           end-perform.
+           move "n" to batch_eof.
+
+       skip_to_checkpoint.
+           move zero to batch_processed.
+           perform until batch_processed >= restart_checkpoint
+                   or batch_eof = "y"
+               read batch_file
+                   at end
+                       move "y" to batch_eof
+                   not at end
+                       add 1 to batch_processed
+               end-read
+           end-perform.
+
+       write_checkpoint.
+           move batch_processed to restart_count.
+           move report_count to restart_rpt_count.
+           move report_total to restart_rpt_total.
+           move batch_total_count to restart_batch_count.
+           open output restart_file.
+           write restart_record.
+           close restart_file.
+
+       accept_a.
+           move "n" to a_ok.
+           perform until a_ok = "y"
+               display ask_a
+               accept ask_a
+                   on exception
+                       display ask_msg_999
+                   not on exception
+                       display ask_msg_clear
+                       move "y" to a_ok
+               end-accept
+           end-perform.
 
-           display ask_a.
-           accept ask_a.
+       accept_b.
+           move "n" to b_ok.
+           perform until b_ok = "y"
+               display ask_b
+               accept ask_b
+                   on exception
+                       display ask_msg_999
+                   not on exception
+                       display ask_msg_clear
+                       move "y" to b_ok
+               end-accept
+           end-perform.
 
-           display ask_b.
-           accept ask_b.
+       accept_c.
+           move "n" to c_ok.
+           perform until c_ok = "y"
+               display ask_c
+               accept ask_c
+                   on exception
+                       display ask_msg_999
+                   not on exception
+                       display ask_msg_clear
+                       move "y" to c_ok
+               end-accept
+           end-perform.
 
-           compute c = function sqrt( (a*a) + (b*b) ).
+       run_interactive.
+           perform accept_export.
+           perform accept_a.
+           perform accept_b.
+
+           perform open_reference.
+           perform compute_hypotenuse.
+           perform close_reference.
+           perform log_history.
+           perform write_export.
 
            display clean_screen.
-           display "c = ", c.
-       
-       stop run.
+           if c_overflow = "y"
+               display "result too large, does not fit in pic 999"
+           else
+               display "c = ", c
+               evaluate triangle_flag
+                   when "d"
+                       display "degenerate triangle, a or b is zero"
+                   when "e"
+                       display "exact integer triple"
+                   when "a"
+                       display "rounded/approximate, not exact triple"
+               end-evaluate
+           end-if.
+
+       compute_hypotenuse.
+           perform lookup_reference.
+           if ref_found = "y"
+               move "n" to c_overflow
+               if a = 0 or b = 0
+                   move "d" to triangle_flag
+               else
+                   move "e" to triangle_flag
+               end-if
+           else
+               compute c_raw = function sqrt( (a*a) + (b*b) )
+               move space to triangle_flag
+
+               if function integer-part(c_raw) > 999
+                   move "y" to c_overflow
+               else
+                   move "n" to c_overflow
+                   move c_raw to c
+               end-if
+
+               if a = 0 or b = 0
+                   move "d" to triangle_flag
+               else
+                   if c_overflow = "n" and
+                           c_raw = function integer(c_raw)
+                       move "e" to triangle_flag
+                   else
+                       if c_overflow = "n"
+                           move "a" to triangle_flag
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       open_reference.
+           open input reference_file.
+           if ref_status = "00"
+               move "y" to ref_available
+           else
+               move "n" to ref_available
+           end-if.
+
+       close_reference.
+           if ref_available = "y"
+               close reference_file
+           end-if.
+
+       build_ref_key.
+           if a <= b
+               move a to ref_a
+               move b to ref_b
+           else
+               move b to ref_a
+               move a to ref_b
+           end-if.
+
+       lookup_reference.
+           perform build_ref_key.
+           move "n" to ref_found.
+
+           if ref_available = "y"
+               read reference_file key is ref_key
+                   invalid key
+                       continue
+                   not invalid key
+                       move ref_c to c
+                       move "y" to ref_found
+               end-read
+           end-if.
+
+       run_maintain_reference.
+           move "n" to maint_done.
+           perform until maint_done = "y"
+               perform accept_maint_action
+               evaluate maint_action
+                   when 1
+                       perform maint_add
+                   when 2
+                       perform maint_change
+                   when 3
+                       perform maint_delete
+                   when 4
+                       move "y" to maint_done
+                   when other
+                       display "invalid selection, enter 1-4"
+               end-evaluate
+           end-perform.
+
+       maint_add.
+           perform accept_a.
+           perform accept_b.
+           perform accept_c.
+
+           perform build_ref_key.
+           move c to ref_c.
+
+           open i-o reference_file.
+           if ref_status = "35"
+               close reference_file
+               open output reference_file
+               close reference_file
+               open i-o reference_file
+           end-if.
+
+           write reference_record
+               invalid key
+                   display "that a/b pair is already on file"
+           end-write.
+           close reference_file.
+
+       maint_change.
+           perform accept_a.
+           perform accept_b.
+           perform accept_c.
+
+           perform build_ref_key.
+
+           open i-o reference_file.
+           if ref_status = "35"
+               display "no reference file on file yet"
+           else
+               read reference_file key is ref_key
+                   invalid key
+                       display "no record on file for that a/b pair"
+                   not invalid key
+                       move c to ref_c
+                       rewrite reference_record
+               end-read
+           end-if.
+           close reference_file.
+
+       maint_delete.
+           perform accept_a.
+           perform accept_b.
+
+           perform build_ref_key.
+
+           open i-o reference_file.
+           if ref_status = "35"
+               display "no reference file on file yet"
+           else
+               read reference_file key is ref_key
+                   invalid key
+                       display "no record on file for that a/b pair"
+                   not invalid key
+                       delete reference_file record
+               end-read
+           end-if.
+           close reference_file.
+
+       run_solve_missing.
+           perform accept_export.
+           perform accept_unknown.
+
+           move "n" to solve_invalid.
+           move "n" to unknown_invalid.
+
+           perform open_reference.
+           evaluate unknown_side
+               when 1
+                   perform accept_b
+                   perform accept_c
+                   perform solve_for_a
+               when 2
+                   perform accept_a
+                   perform accept_c
+                   perform solve_for_b
+               when 3
+                   perform accept_a
+                   perform accept_b
+                   perform compute_hypotenuse
+               when other
+                   move "y" to unknown_invalid
+           end-evaluate.
+           perform close_reference.
+
+           if unknown_invalid = "n"
+               if solve_invalid = "n"
+                   perform log_history
+                   perform write_export
+               end-if
+           end-if.
+
+           display clean_screen.
+           if unknown_invalid = "y"
+               display "invalid selection, enter 1-3"
+           else
+               if solve_invalid = "y"
+                   display "no valid triangle for those two sides"
+               else
+                   if c_overflow = "y"
+                       display "result too large, does not fit"
+                           " in pic 999"
+                   else
+                       display "a = ", a, " b = ", b, " c = ", c
+                       evaluate triangle_flag
+                           when "d"
+                               display "degenerate triangle, a "
+                                   "side is zero"
+                           when "e"
+                               display "exact integer triple"
+                           when "a"
+                               display "rounded/approximate, not exact"
+                       end-evaluate
+                   end-if
+               end-if
+           end-if.
+
+       solve_for_a.
+           move space to triangle_flag.
+           if (c*c) < (b*b)
+               move "y" to solve_invalid
+           else
+               compute c_raw = function sqrt( (c*c) - (b*b) )
+               if function integer-part(c_raw) > 999
+                   move "y" to c_overflow
+               else
+                   move "n" to c_overflow
+                   move c_raw to a
+                   if b = 0 or c = 0 or a = 0
+                       move "d" to triangle_flag
+                   else
+                       if c_raw = function integer(c_raw)
+                           move "e" to triangle_flag
+                       else
+                           move "a" to triangle_flag
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       solve_for_b.
+           move space to triangle_flag.
+           if (c*c) < (a*a)
+               move "y" to solve_invalid
+           else
+               compute c_raw = function sqrt( (c*c) - (a*a) )
+               if function integer-part(c_raw) > 999
+                   move "y" to c_overflow
+               else
+                   move "n" to c_overflow
+                   move c_raw to b
+                   if a = 0 or c = 0 or b = 0
+                       move "d" to triangle_flag
+                   else
+                       if c_raw = function integer(c_raw)
+                           move "e" to triangle_flag
+                       else
+                           move "a" to triangle_flag
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       log_history.
+           string "HIST" function current-date(1:8) ".DAT"
+               delimited by size into history_filename.
+
+           open extend history_file.
+           if history_status = "35"
+               open output history_file
+               close history_file
+               open extend history_file
+           end-if.
+
+           move function current-date(1:8) to hist_date.
+           move function current-date(9:6) to hist_time.
+           move a to hist_a.
+           move b to hist_b.
+           if c_overflow = "y"
+               move zero to hist_c
+               move "o" to hist_status
+           else
+               move c to hist_c
+               move space to hist_status
+           end-if.
+
+           write history_record.
+           close history_file.
+
+       open_report.
+           move zero to report_page.
+
+           if restart_checkpoint > 0
+               open extend report_file
+               if report_status = "35"
+                   open output report_file
+                   close report_file
+                   open extend report_file
+               end-if
+               move restart_saved_count to report_count
+               move restart_saved_total to report_total
+           else
+               open output report_file
+               move zero to report_count
+               move zero to report_total
+           end-if.
+
+           perform write_report_heading.
+
+       write_report_heading.
+           add 1 to report_page.
+           move spaces to report_line.
+           string "pythagore batch report - run date "
+               function current-date(1:8)
+               "  page " report_page
+               delimited by size into report_line.
+           write report_line.
+           move spaces to report_line.
+           write report_line.
+           move zero to report_line_count.
+
+       write_report_detail.
+           if report_line_count >= report_page_size
+               perform write_report_heading
+           end-if.
+
+           move a to rpt_a.
+           move b to rpt_b.
+           if c_overflow = "y"
+               move "too large" to rpt_c
+           else
+               move c to rpt_c_num
+               move rpt_c_num to rpt_c
+           end-if.
+
+           evaluate triangle_flag
+               when "d"
+                   move "degenerate" to rpt_flag
+               when "e"
+                   move "exact" to rpt_flag
+               when "a"
+                   move "approx" to rpt_flag
+               when other
+                   move spaces to rpt_flag
+           end-evaluate.
+
+           move report_detail_line to report_line.
+           write report_line.
+
+           add 1 to report_line_count.
+           add 1 to report_count.
+           if c_overflow = "n"
+               add c to report_total
+           end-if.
+
+       close_report.
+           move spaces to report_line.
+           write report_line.
+           string "records processed: " report_count
+               "   total c: " report_total
+               delimited by size into report_line.
+           write report_line.
+           close report_file.
+
+       run_batch.
+           perform accept_export.
+           move "n" to batch_eof.
+           open input batch_file.
+           if batch_status not = "00"
+               display "batch input file not found"
+           else
+               perform count_batch_records
+               close batch_file
+               open input batch_file
+               perform check_restart
+               perform open_report
+
+               if restart_checkpoint > 0
+                   perform skip_to_checkpoint
+               end-if
+
+               perform open_reference
+
+               perform until batch_eof = "y"
+                   read batch_file
+                       at end
+                           move "y" to batch_eof
+                       not at end
+                           move batch_rec_a to a
+                           move batch_rec_b to b
+                           perform compute_hypotenuse
+                           perform log_history
+                           perform write_report_detail
+                           perform write_export
+                           add 1 to batch_processed
+                           if function mod(batch_processed,
+                                   restart_interval) = 0
+                               perform write_checkpoint
+                           end-if
+                           if c_overflow = "y"
+                               display "a = ", a, " b = ", b,
+                                   " c = result too large"
+                           else
+                               display "a = ", a, " b = ", b, " c = ", c
+                           end-if
+                   end-read
+               end-perform
+
+               perform close_reference
+               perform close_report
+               move zero to batch_processed
+               perform write_checkpoint
+               close batch_file
+           end-if.
